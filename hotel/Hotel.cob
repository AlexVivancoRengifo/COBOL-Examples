@@ -6,7 +6,6 @@
 000006 INPUT-OUTPUT SECTION.
 000007 FILE-CONTROL.
 000008 DATA DIVISION.
-000009 BASED-STORAGE SECTION.
 000010 FILE SECTION.
 000011 WORKING-STORAGE SECTION.
 000012 01 POWER--HPOWOBJS-HOTEL IS GLOBAL IS EXTERNAL.
@@ -51,6 +50,10 @@
 000034*
 000035     03  MESSAGE-AREA.
 000036         05  MSG-ERR         PIC X(80).
+000036         05  MSG-SEVERITY    PIC X(01).
+000036*            "I" = INFO, "W" = WARNING, "E" = ERROR
+000036         05  MSG-TIMESTAMP   PIC X(14).
+000036*            YYYYMMDDHHMMSS, STAMPED BY DEMOMSG-OPENED
 000037*
 000038     03  SWITCH-AREA.
 000039         05  RSV-SW          PIC X(02).
@@ -59,6 +62,7 @@
 000042     03  INDEX-AREA.
 000043         05  DEL-IDX         PIC S9(04)  COMP-5.
 000044         05  TBL-IDX         PIC S9(04)  COMP-5.
+000044         05  RSV-COUNT       PIC S9(04)  COMP-5.
 000045*
 000046     03  ROOM-INFORMATION-LIST.
 000047         05  TYPE-INFORMATION    OCCURS  7   TIMES.
@@ -101,7 +105,11 @@
 000084         05  STAY-NUM    PIC X(02)   OCCURS  100 TIMES
 000085                                     INDEXED BY  CNT-IDX.
 000086*
-000087 CONSTANT SECTION.
+000086     03  ROOM-STATUS-LIST.
+000086         05  ROOM-STATUS PIC X(01)   OCCURS  120 TIMES.
+000086*            "O" = OCCUPIED, "V" = VACANT, "T" = TURN-DOWN
+000086*            (GUEST IS DUE TO CHECK OUT TODAY)
+000086*
 000088******************************************************************
 000089*        SHEET(ITEM)     :   HOTEL
 000090*        EVENT           :   CONSTANT
@@ -232,6 +240,7 @@
 000215         03  FILLER  PIC X(20)   VALUE   IS  "SOHSEKI.NATSUME".
 000216         03  FILLER  PIC X(20)   VALUE   IS  "SHIGENOBU.OHKUMA".
 000217         03  FILLER  PIC X(20)   VALUE   IS  "TAKESHI.KITANO".
+000217         03  FILLER  PIC X(20)   VALUE   IS  "EMI.WAKUI".
 000218*
 000219 01  CONST-TEL   IS  GLOBAL.
 000220     02  TEL-DEF.
@@ -437,61 +446,1133 @@
 000420 IDENTIFICATION DIVISION.
 000421 PROGRAM-ID. "HOTEL-OPENED".
 000422 ENVIRONMENT DIVISION.
-000423 DATA        DIVISION.
-000424 PROCEDURE   DIVISION.
-000425 MAIN                    SECTION.
-000426*
-000427***  INIT DATA ***
-000428*
-000429     MOVE    ROOM-INFORMATION-DEF    TO  ROOM-INFORMATION-LIST.
-000430     MOVE    RSV-DATE-DEF            TO  RSV-DATE-LIST.
-000431     MOVE    RSV-NUM-DEF             TO  RSV-NUM-LIST.
-000432     MOVE    RSV-ROOM-DEF            TO  RSV-ROOM-LIST.
-000433     MOVE    NAME-DEF                TO  NAME-LIST.
-000434     MOVE    TEL-DEF                 TO  TEL-LIST.
-000435     MOVE    STAY-DEF                TO  STAY-LIST.
-000436     MOVE    ROOM-DEF                TO  ROOM-LIST.
-000437*
-000438 MAIN-EX.
-000439     EXIT    PROGRAM.
-000440 END PROGRAM "HOTEL-OPENED".
-000441 IDENTIFICATION DIVISION.
-000442 PROGRAM-ID. "HOTEL-START".
-000443 PROCEDURE DIVISION.
-000444     EXIT PROGRAM.
-000445 END PROGRAM "HOTEL-START".
-000446 IDENTIFICATION DIVISION.
-000447 PROGRAM-ID. "PUSH1-CLICK".
-000448 ENVIRONMENT DIVISION.
-000449 DATA        DIVISION.
-000449 WORKING-STORAGE SECTION.
-000449 77 POW-0001 PIC X(14) .
-000450 PROCEDURE   DIVISION.
-000451******************************************************************
-000452 MAIN                    SECTION.
-000453******************************************************************
-000454*
-000455      MOVE  "DEMO001"  TO POW-0001.
-000455      CALL "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE POW-0001 .
-000456*
-000457 MAIN-EX.
-000458     EXIT    PROGRAM.
-000459 END PROGRAM "PUSH1-CLICK".
-000460 IDENTIFICATION DIVISION.
-000461 PROGRAM-ID. "PUSH2-CLICK".
-000462 ENVIRONMENT DIVISION.
-000463 DATA        DIVISION.
-000463 WORKING-STORAGE SECTION.
-000463 77 POW-0001 PIC X(14) .
-000464 PROCEDURE   DIVISION.
-000465******************************************************************
-000466 MAIN                    SECTION.
-000467******************************************************************
-000468*
-000469      MOVE  "HOTEL"  TO POW-0001.
-000469      CALL "XPOWCSCLOSESHEET"  USING BY VALUE HOTEL BY REFERENCE POW-0001 .
-000470*
-000471 MAIN-EX.
-000472     EXIT    PROGRAM.
-000473 END PROGRAM "PUSH2-CLICK".
-000474 END PROGRAM "HOTEL".
+000423 INPUT-OUTPUT SECTION.
+000424 FILE-CONTROL.
+000425     SELECT RESERVATION-FILE   ASSIGN TO  "RESVFILE"
+000426         ORGANIZATION IS INDEXED
+000427         ACCESS MODE  IS DYNAMIC
+000428         RECORD KEY   IS RSV-NUM-KEY
+000429         FILE STATUS  IS RSV-FILE-STATUS.
+000430 DATA        DIVISION.
+000431 FILE SECTION.
+000432 FD  RESERVATION-FILE.
+000433 01  RESERVATION-RECORD.
+000434     05  RSV-NUM-KEY         PIC X(09).
+000435     05  RSV-DATE-KEY        PIC X(10).
+000436     05  RSV-ROOM-KEY        PIC X(04).
+000437     05  RSV-NAME-KEY        PIC X(20).
+000438     05  RSV-TEL-KEY         PIC X(12).
+000439     05  RSV-STAY-KEY        PIC X(02).
+000440 WORKING-STORAGE SECTION.
+000441 77  RSV-FILE-STATUS         PIC X(02).
+000442 77  SEED-COUNT           PIC S9(04) COMP-5   VALUE 21.
+000443 77  TODAY-8              PIC 9(08).
+000444 77  TODAY-JUL            PIC 9(07).
+000445 77  ARRIVE-8             PIC 9(08).
+000446 77  ARR-JUL              PIC 9(07).
+000447 77  NIGHTS               PIC 9(02).
+000448 77  DEPART-JUL           PIC 9(07).
+000449 PROCEDURE   DIVISION.
+000450 MAIN                    SECTION.
+000451*
+000452***  INIT DATA ***
+000453*
+000454     MOVE    ROOM-INFORMATION-DEF    TO  ROOM-INFORMATION-LIST.
+000455     MOVE    ROOM-DEF                TO  ROOM-LIST.
+000456     MOVE    ZERO                    TO  RSV-COUNT.
+000457*
+000458***  LOAD RESERVATIONS FROM THE RESERVATION MASTER FILE, SEEDING
+000459***  IT FROM THE 1995 DEMO CONSTANTS THE FIRST TIME IT IS OPENED
+000460*
+000461     OPEN INPUT  RESERVATION-FILE.
+000462     IF  RSV-FILE-STATUS = "35"
+000463         PERFORM SEED-RESERVATION-FILE
+000464         OPEN INPUT  RESERVATION-FILE
+000465     END-IF.
+000466     PERFORM UNTIL RSV-FILE-STATUS = "10"
+000467         READ RESERVATION-FILE NEXT RECORD
+000468             AT END
+000469                 MOVE "10"  TO RSV-FILE-STATUS
+000470             NOT AT END
+000471                 ADD  1              TO RSV-COUNT
+000472                 MOVE RSV-NUM-KEY    TO RSV-NUM    (RSV-COUNT)
+000473                 MOVE RSV-DATE-KEY   TO RSV-DATE   (RSV-COUNT)
+000474                 MOVE RSV-ROOM-KEY   TO RSV-ROOM   (RSV-COUNT)
+000475                 MOVE RSV-NAME-KEY   TO GUEST-NAME (RSV-COUNT)
+000476                 MOVE RSV-TEL-KEY    TO TEL-NUM    (RSV-COUNT)
+000477                 MOVE RSV-STAY-KEY   TO STAY-NUM   (RSV-COUNT)
+000478         END-READ
+000479     END-PERFORM.
+000480     CLOSE RESERVATION-FILE.
+000481*
+000482***  RE-DERIVE ROOM-RSV-NUM FROM THE ROWS JUST LOADED -- THE   ***
+000483***  1995 DEMO COUNTS ONLY COVER THE SEED DATA, NOT ANY        ***
+000484***  BOOKINGS MADE SINCE                                       ***
+000485*
+000486     ACCEPT  TODAY-8          FROM DATE YYYYMMDD.
+000487     COMPUTE TODAY-JUL = FUNCTION INTEGER-OF-DATE(TODAY-8).
+000488     PERFORM RECOUNT-ROOM-RESERVATIONS.
+000489*
+000490***  RECONCILE THE ROOM-TYPE TOTALS AGAINST THE ROOM MASTER  ***
+000491*
+000492     CALL    "RECONCILE-ROOM-COUNTS".
+000493*
+000494***  REFRESH EACH ROOM'S OCCUPIED/VACANT/TURN-DOWN STATUS  ***
+000495*
+000496     CALL    "COMPUTE-ROOM-STATUS".
+000497*
+000498 MAIN-EX.
+000499     EXIT    PROGRAM.
+000500*
+000501 SEED-RESERVATION-FILE SECTION.
+000502*
+000503***  FIRST OPEN EVER -- PRIME THE FILE FROM THE 1995 DEMO DATA
+000504***  SO THE TABLES AND THE FILE AGREE FROM THEN ON
+000505*
+000506     MOVE    RSV-DATE-DEF            TO  RSV-DATE-LIST.
+000507     MOVE    RSV-NUM-DEF             TO  RSV-NUM-LIST.
+000508     MOVE    RSV-ROOM-DEF            TO  RSV-ROOM-LIST.
+000509     MOVE    NAME-DEF                TO  NAME-LIST.
+000510     MOVE    TEL-DEF                 TO  TEL-LIST.
+000511     MOVE    STAY-DEF                TO  STAY-LIST.
+000512     OPEN OUTPUT RESERVATION-FILE.
+000513     PERFORM VARYING TBL-IDX FROM 1 BY 1
+000514             UNTIL TBL-IDX > SEED-COUNT
+000515         MOVE RSV-NUM    (TBL-IDX)   TO RSV-NUM-KEY
+000516         MOVE RSV-DATE   (TBL-IDX)   TO RSV-DATE-KEY
+000517         MOVE RSV-ROOM   (TBL-IDX)   TO RSV-ROOM-KEY
+000518         MOVE GUEST-NAME (TBL-IDX)   TO RSV-NAME-KEY
+000519         MOVE TEL-NUM    (TBL-IDX)   TO RSV-TEL-KEY
+000520         MOVE STAY-NUM   (TBL-IDX)   TO RSV-STAY-KEY
+000521         WRITE RESERVATION-RECORD
+000522     END-PERFORM.
+000523     CLOSE RESERVATION-FILE.
+000524 SEED-RESERVATION-FILE-EX.
+000525     EXIT.
+000526*
+000527 RECOUNT-ROOM-RESERVATIONS SECTION.
+000528*
+000529***  ZERO EACH ROOM TYPE'S RESERVED COUNT, THEN RE-DERIVE IT  ***
+000530***  FROM THE RESERVATION ROWS JUST LOADED                    ***
+000531*
+000532     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+000533         MOVE    ZERO    TO  ROOM-RSV-NUM (TBL-IDX)
+000534     END-PERFORM.
+000535     PERFORM VARYING RSV-IDX FROM 1 BY 1 UNTIL RSV-IDX > RSV-COUNT
+000536         PERFORM COUNT-ONE-RESERVED-ROOM
+000537     END-PERFORM.
+000538 RECOUNT-ROOM-RESERVATIONS-EX.
+000539     EXIT.
+000540*
+000541 COUNT-ONE-RESERVED-ROOM SECTION.
+000542*
+000543***  A STAY THAT HAS ALREADY ENDED NO LONGER HOLDS ITS ROOM    ***
+000544***  AGAINST THE TYPE'S CAPACITY                               ***
+000545*
+000546     PERFORM COMPUTE-RESERVED-DEPARTURE.
+000547     IF  TODAY-JUL NOT > DEPART-JUL
+000548         PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+000549             IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (RSV-IDX)
+000550                 PERFORM VARYING TBL-IDX FROM 1 BY 1
+000551                         UNTIL TBL-IDX > 7
+000552                     IF  ROOM-TYPE-CODE (TBL-IDX) =
+000553                                             ROOM-TYPE (ROOM-IDX)
+000554                         ADD 1   TO  ROOM-RSV-NUM (TBL-IDX)
+000555                     END-IF
+000556                 END-PERFORM
+000557             END-IF
+000558         END-PERFORM
+000559     END-IF.
+000560 COUNT-ONE-RESERVED-ROOM-EX.
+000561     EXIT.
+000562*
+000563 COMPUTE-RESERVED-DEPARTURE SECTION.
+000564*
+000565     MOVE    RSV-DATE (RSV-IDX) (1:4)   TO  ARRIVE-8 (1:4).
+000566     MOVE    RSV-DATE (RSV-IDX) (6:2)   TO  ARRIVE-8 (5:2).
+000567     MOVE    RSV-DATE (RSV-IDX) (9:2)   TO  ARRIVE-8 (7:2).
+000568     MOVE    STAY-NUM (RSV-IDX)          TO  NIGHTS.
+000569     COMPUTE ARR-JUL = FUNCTION INTEGER-OF-DATE(ARRIVE-8).
+000570     COMPUTE DEPART-JUL = ARR-JUL + NIGHTS.
+000571 COMPUTE-RESERVED-DEPARTURE-EX.
+000572     EXIT.
+000573 END PROGRAM "HOTEL-OPENED".
+000574 IDENTIFICATION DIVISION.
+000575 PROGRAM-ID. "ADD-RESERVATION".
+000576******************************************************************
+000577*        SHEET(ITEM) ===>    HOTEL
+000578*        EVENT       ===>    DEMO001 BOOKING SUBMIT
+000579******************************************************************
+000580*   TAKES THE RESERVATION KEYED INTO EX-AREA, CHECKS ROOM-TYPE
+000581*   AVAILABILITY, ASSIGNS THE NEXT RSV-NUM AND APPENDS THE ROW
+000582*   TO THE RESERVATION TABLES AND THE RESERVATION MASTER FILE.
+000583*
+000584 ENVIRONMENT DIVISION.
+000585 INPUT-OUTPUT SECTION.
+000586 FILE-CONTROL.
+000587     SELECT RESERVATION-FILE   ASSIGN TO  "RESVFILE"
+000588         ORGANIZATION IS INDEXED
+000589         ACCESS MODE  IS DYNAMIC
+000590         RECORD KEY   IS RSV-NUM-KEY
+000591         FILE STATUS  IS RSV-FILE-STATUS.
+000592 DATA        DIVISION.
+000593 FILE SECTION.
+000594 FD  RESERVATION-FILE.
+000595 01  RESERVATION-RECORD.
+000596     05  RSV-NUM-KEY         PIC X(09).
+000597     05  RSV-DATE-KEY        PIC X(10).
+000598     05  RSV-ROOM-KEY        PIC X(04).
+000599     05  RSV-NAME-KEY        PIC X(20).
+000600     05  RSV-TEL-KEY         PIC X(12).
+000601     05  RSV-STAY-KEY        PIC X(02).
+000602 WORKING-STORAGE SECTION.
+000603 77  RSV-FILE-STATUS         PIC X(02).
+000604 77  TYPE-FOUND           PIC X(01).
+000605 77  VALID-SW             PIC X(01).
+000606 77  NAME-OK              PIC X(01).
+000607 77  TEL-OK               PIC X(01).
+000608 77  DASH-COUNT           PIC 9(02).
+000609 77  TEL-POS              PIC 9(02).
+000610 77  TEL-CHAR             PIC X(01).
+000611 77  MAX-SEQ              PIC 9(04).
+000612 77  SEQ-NUM              PIC 9(04).
+000613 77  ROOM-OK              PIC X(01).
+000614 77  ROOM-FOUND           PIC X(01).
+000615 77  NIGHTS               PIC 9(02).
+000616 77  NEW-ARR-8            PIC 9(08).
+000617 77  NEW-ARR-JUL          PIC 9(07).
+000618 77  NEW-DEP-JUL          PIC 9(07).
+000619 77  EXIST-ARR-8          PIC 9(08).
+000620 77  EXIST-ARR-JUL        PIC 9(07).
+000621 77  EXIST-DEP-JUL        PIC 9(07).
+000622 77  DATE-OK              PIC X(01).
+000623 77  STAY-OK              PIC X(01).
+000624 77  MONTH-CHECK          PIC 9(02).
+000625 77  DAY-CHECK            PIC 9(02).
+000626 77  TODAY-8              PIC 9(08).
+000627 77  TODAY-JUL            PIC 9(07).
+000628 77  ACTUAL-COUNT         PIC 9(04).
+000629 77  POW-0001                PIC X(14).
+000630 PROCEDURE   DIVISION.
+000631 MAIN                    SECTION.
+000632*
+000633***  BOOKING ENTRY IS DISABLED WHEN HOTEL-START'S INTEGRITY  ***
+000634***  CHECK FOUND THE RESERVATION TABLES OUT OF SYNC           ***
+000635*
+000636     MOVE    "Y"     TO  VALID-SW.
+000637     IF  RSV-SW = "NG"
+000638         MOVE "BOOKING DISABLED -- DATA INTEGRITY CHECK FAILED."
+000639             TO  MSG-ERR
+000640         MOVE    "N"     TO  VALID-SW
+000641     END-IF.
+000642*
+000643***  VALIDATE GUEST NAME AND PHONE NUMBER FORMAT  ***
+000644*
+000645     IF  VALID-SW = "Y"
+000646         PERFORM VALIDATE-NAME
+000647         IF  NAME-OK = "N"
+000648             MOVE "GUEST NAME IS BLANK OR INVALID."   TO  MSG-ERR
+000649             MOVE    "N"     TO  VALID-SW
+000650         END-IF
+000651     END-IF.
+000652     IF  VALID-SW = "Y"
+000653         PERFORM VALIDATE-TEL
+000654         IF  TEL-OK = "N"
+000655             MOVE "PHONE NUMBER FORMAT IS INVALID."   TO  MSG-ERR
+000656             MOVE    "N"     TO  VALID-SW
+000657         END-IF
+000658     END-IF.
+000659*
+000660***  VALIDATE ARRIVAL DATE FORMAT AND LENGTH OF STAY, SINCE    ***
+000661***  ROOM-AVAILABILITY/DOUBLE-BOOKING CHECKS BELOW DO JULIAN   ***
+000662***  DATE ARITHMETIC ON THEM                                  ***
+000663*
+000664     IF  VALID-SW = "Y"
+000665         PERFORM VALIDATE-STAY-DATES
+000666         IF  DATE-OK = "N"
+000667             MOVE "ARRIVAL DATE FORMAT IS INVALID."   TO  MSG-ERR
+000668             MOVE    "N"     TO  VALID-SW
+000669         ELSE
+000670             IF  STAY-OK = "N"
+000671                 MOVE "LENGTH OF STAY IS INVALID."    TO  MSG-ERR
+000672                 MOVE    "N"     TO  VALID-SW
+000673             END-IF
+000674         END-IF
+000675     END-IF.
+000676*
+000677***  VALIDATE REQUESTED ROOM TYPE HAS A FREE ROOM -- COUNT ONLY***
+000678***  RESERVATIONS WHOSE STAY HAS NOT YET ENDED, SO A COMPLETED ***
+000679***  STAY DOES NOT HOLD THE TYPE UNAVAILABLE FOREVER           ***
+000680*
+000681     ACCEPT  TODAY-8          FROM DATE YYYYMMDD.
+000682     COMPUTE TODAY-JUL = FUNCTION INTEGER-OF-DATE(TODAY-8).
+000683     MOVE    "N"     TO  TYPE-FOUND.
+000684     IF  VALID-SW = "Y"
+000685     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+000686         IF  ROOM-TYPE-CODE (TBL-IDX) = EX-RSVTYPE
+000687             MOVE    "Y"     TO  TYPE-FOUND
+000688             PERFORM COUNT-LIVE-RESERVATIONS-FOR-TYPE
+000689             IF  ACTUAL-COUNT >= ROOM-TOTAL-NUM (TBL-IDX)
+000690                 MOVE "NO ROOMS OF THAT TYPE ARE AVAILABLE."
+000691                                             TO  MSG-ERR
+000692                 MOVE    "N"     TO  VALID-SW
+000693             END-IF
+000694         END-IF
+000695     END-PERFORM
+000696     IF  TYPE-FOUND = "N"
+000697         MOVE "UNKNOWN ROOM TYPE -- RESERVATION NOT TAKEN."
+000698                                             TO  MSG-ERR
+000699         MOVE    "N"     TO  VALID-SW
+000700     END-IF
+000701     END-IF.
+000702*
+000703***  VALIDATE THE RESERVATION TABLES HAVE ROOM FOR ANOTHER ROW ***
+000704*
+000705     IF  VALID-SW = "Y"
+000706         IF  RSV-COUNT NOT < 100
+000707             MOVE "RESERVATION TABLE IS FULL -- CANNOT ADD."
+000708                                             TO  MSG-ERR
+000709             MOVE    "N"     TO  VALID-SW
+000710         END-IF
+000711     END-IF.
+000712*
+000713***  VALIDATE THE REQUESTED PHYSICAL ROOM NUMBER  ***
+000714*
+000715     IF  VALID-SW = "Y"
+000716         PERFORM VALIDATE-ROOM-NUMBER
+000717         IF  ROOM-OK = "N"
+000718             MOVE    "N"     TO  VALID-SW
+000719         END-IF
+000720     END-IF.
+000721*
+000722***  ASSIGN NEXT NUMBER, APPEND, PERSIST, AND BUMP THE COUNT  ***
+000723*
+000724     IF  VALID-SW = "N"
+000725         PERFORM RAISE-ERROR
+000726     ELSE
+000727         PERFORM ASSIGN-NEXT-RSV-NUM
+000728         PERFORM APPEND-RESERVATION
+000729         PERFORM SAVE-RESERVATION
+000730         PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+000731             IF  ROOM-TYPE-CODE (TBL-IDX) = EX-RSVTYPE
+000732                 ADD 1   TO  ROOM-RSV-NUM (TBL-IDX)
+000733             END-IF
+000734         END-PERFORM
+000735         CALL    "COMPUTE-ROOM-STATUS"
+000736     END-IF.
+000737*
+000738 MAIN-EX.
+000739     EXIT    PROGRAM.
+000740*
+000741 ASSIGN-NEXT-RSV-NUM SECTION.
+000742*
+000743     MOVE    ZERO    TO  MAX-SEQ.
+000744     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+000745         MOVE    RSV-NUM (TBL-IDX) (6:4)     TO  SEQ-NUM
+000746         IF  SEQ-NUM > MAX-SEQ
+000747             MOVE    SEQ-NUM  TO  MAX-SEQ
+000748         END-IF
+000749     END-PERFORM.
+000750     ADD     1       TO  MAX-SEQ.
+000751 ASSIGN-NEXT-RSV-NUM-EX.
+000752     EXIT.
+000753*
+000754 COUNT-LIVE-RESERVATIONS-FOR-TYPE SECTION.
+000755*
+000756***  COUNT ONLY RESERVATIONS OF THIS ROOM TYPE WHOSE STAY HAS  ***
+000757***  NOT YET ENDED -- A LIFETIME ROW COUNT WOULD PERMANENTLY   ***
+000758***  LOCK OUT THE TYPE ONCE ENOUGH GUESTS HAD CHECKED OUT      ***
+000759*
+000760     MOVE    ZERO    TO  ACTUAL-COUNT.
+000761     PERFORM VARYING RSV-IDX FROM 1 BY 1 UNTIL RSV-IDX > RSV-COUNT
+000762         PERFORM COMPUTE-RESERVED-DEPARTURE
+000763         IF  TODAY-JUL NOT > EXIST-DEP-JUL
+000764             PERFORM VARYING ROOM-IDX FROM 1 BY 1
+000765                     UNTIL ROOM-IDX > 120
+000766                 IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (RSV-IDX)
+000767                  AND ROOM-TYPE (ROOM-IDX) =
+000768                                     ROOM-TYPE-CODE (TBL-IDX)
+000769                     ADD 1   TO  ACTUAL-COUNT
+000770                 END-IF
+000771             END-PERFORM
+000772         END-IF
+000773     END-PERFORM.
+000774 COUNT-LIVE-RESERVATIONS-FOR-TYPE-EX.
+000775     EXIT.
+000776*
+000777 COMPUTE-RESERVED-DEPARTURE SECTION.
+000778*
+000779     MOVE    RSV-DATE (RSV-IDX) (1:4)    TO  EXIST-ARR-8 (1:4).
+000780     MOVE    RSV-DATE (RSV-IDX) (6:2)    TO  EXIST-ARR-8 (5:2).
+000781     MOVE    RSV-DATE (RSV-IDX) (9:2)    TO  EXIST-ARR-8 (7:2).
+000782     MOVE    STAY-NUM (RSV-IDX)          TO  NIGHTS.
+000783     COMPUTE EXIST-ARR-JUL =
+000784                     FUNCTION INTEGER-OF-DATE(EXIST-ARR-8).
+000785     COMPUTE EXIST-DEP-JUL = EXIST-ARR-JUL + NIGHTS.
+000786 COMPUTE-RESERVED-DEPARTURE-EX.
+000787     EXIT.
+000788*
+000789 APPEND-RESERVATION SECTION.
+000790*
+000791     ADD     1               TO  RSV-COUNT.
+000792     STRING  "1111-" MAX-SEQ  DELIMITED BY SIZE
+000793                             INTO    RSV-NUM (RSV-COUNT).
+000794     MOVE    RSV-NUM  (RSV-COUNT)   TO  EX-RSVTHIS.
+000795     MOVE    EX-RSVDATE              TO  RSV-DATE   (RSV-COUNT).
+000796     MOVE    EX-RSVROOM              TO  RSV-ROOM   (RSV-COUNT).
+000797     MOVE    EX-RSVNAME              TO  GUEST-NAME (RSV-COUNT).
+000798     MOVE    EX-RSVTEL               TO  TEL-NUM    (RSV-COUNT).
+000799     MOVE    EX-RSVSTAY              TO  STAY-NUM   (RSV-COUNT).
+000800 APPEND-RESERVATION-EX.
+000801     EXIT.
+000802*
+000803 SAVE-RESERVATION SECTION.
+000804*
+000805     OPEN    I-O     RESERVATION-FILE.
+000806     IF  RSV-FILE-STATUS = "35"
+000807         OPEN    OUTPUT  RESERVATION-FILE
+000808     END-IF.
+000809     MOVE    RSV-NUM    (RSV-COUNT)  TO  RSV-NUM-KEY.
+000810     MOVE    RSV-DATE   (RSV-COUNT)  TO  RSV-DATE-KEY.
+000811     MOVE    RSV-ROOM   (RSV-COUNT)  TO  RSV-ROOM-KEY.
+000812     MOVE    GUEST-NAME (RSV-COUNT)  TO  RSV-NAME-KEY.
+000813     MOVE    TEL-NUM    (RSV-COUNT)  TO  RSV-TEL-KEY.
+000814     MOVE    STAY-NUM   (RSV-COUNT)  TO  RSV-STAY-KEY.
+000815     WRITE   RESERVATION-RECORD.
+000816     IF  RSV-FILE-STATUS NOT = "00"
+000817         MOVE "RESERVATION FILE WRITE FAILED -- NOT SAVED."
+000818                                             TO  MSG-ERR
+000819         PERFORM RAISE-ERROR
+000820     END-IF.
+000821     CLOSE   RESERVATION-FILE.
+000822 SAVE-RESERVATION-EX.
+000823     EXIT.
+000824*
+000825 VALIDATE-NAME SECTION.
+000826*
+000827***  REJECT A BLANK OR NON-ALPHABETIC GUEST NAME  ***
+000828*
+000829     MOVE    "Y"     TO  NAME-OK.
+000830     IF  EX-RSVNAME = SPACES
+000831         MOVE    "N"     TO  NAME-OK
+000832     ELSE
+000833         IF  EX-RSVNAME (1:1)    NOT ALPHABETIC
+000834             MOVE    "N"     TO  NAME-OK
+000835         END-IF
+000836     END-IF.
+000837 VALIDATE-NAME-EX.
+000838     EXIT.
+000839*
+000840 VALIDATE-TEL SECTION.
+000841*
+000842***  REQUIRE A 3-GROUP, DASH-SEPARATED, ALL-DIGIT PHONE NUMBER ***
+000843***  (E.G. "03-1234-1234" / "0562-22-3333") PER CONST-TEL  ***
+000844*
+000845     MOVE    "Y"     TO  TEL-OK.
+000846     MOVE    ZERO    TO  DASH-COUNT.
+000847     IF  EX-RSVTEL = SPACES
+000848         MOVE    "N"     TO  TEL-OK
+000849     ELSE
+000850         IF  EX-RSVTEL (1:1)     NOT NUMERIC
+000851             MOVE    "N"     TO  TEL-OK
+000852         END-IF
+000853         PERFORM VARYING TEL-POS FROM 1 BY 1
+000854                                     UNTIL TEL-POS > 12
+000855             MOVE    EX-RSVTEL (TEL-POS:1)    TO  TEL-CHAR
+000856             IF  TEL-CHAR = "-"
+000857                 ADD 1   TO  DASH-COUNT
+000858             ELSE
+000859                 IF  TEL-CHAR NOT = SPACE
+000860                             AND TEL-CHAR NOT NUMERIC
+000861                     MOVE    "N"     TO  TEL-OK
+000862                 END-IF
+000863             END-IF
+000864         END-PERFORM
+000865         IF  DASH-COUNT NOT = 2
+000866             MOVE    "N"     TO  TEL-OK
+000867         END-IF
+000868     END-IF.
+000869 VALIDATE-TEL-EX.
+000870     EXIT.
+000871*
+000872 VALIDATE-STAY-DATES SECTION.
+000873*
+000874***  REQUIRE A "YYYY/MM/DD" ARRIVAL DATE WITH A SANE MONTH/DAY ***
+000875***  AND A NUMERIC, NON-ZERO LENGTH OF STAY                    ***
+000876*
+000877     MOVE    "Y"     TO  DATE-OK.
+000878     IF  EX-RSVDATE (1:4)    NOT NUMERIC
+000879      OR EX-RSVDATE (5:1)    NOT = "/"
+000880      OR EX-RSVDATE (6:2)    NOT NUMERIC
+000881      OR EX-RSVDATE (8:1)    NOT = "/"
+000882      OR EX-RSVDATE (9:2)    NOT NUMERIC
+000883         MOVE    "N"     TO  DATE-OK
+000884     ELSE
+000885         MOVE    EX-RSVDATE (6:2)    TO  MONTH-CHECK
+000886         MOVE    EX-RSVDATE (9:2)    TO  DAY-CHECK
+000887         IF  MONTH-CHECK < 1 OR MONTH-CHECK > 12
+000888          OR DAY-CHECK < 1 OR DAY-CHECK > 31
+000889             MOVE    "N"     TO  DATE-OK
+000890         END-IF
+000891     END-IF.
+000892     MOVE    "Y"     TO  STAY-OK.
+000893     IF  EX-RSVSTAY NOT NUMERIC OR EX-RSVSTAY = ZERO
+000894         MOVE    "N"     TO  STAY-OK
+000895     END-IF.
+000896 VALIDATE-STAY-DATES-EX.
+000897     EXIT.
+000898*
+000899 VALIDATE-ROOM-NUMBER SECTION.
+000900*
+000901***  THE ROOM MUST EXIST, MATCH THE REQUESTED TYPE, AND NOT  ***
+000902***  ALREADY BE BOOKED OVER AN OVERLAPPING STAY             ***
+000903*
+000904     MOVE    "Y"     TO  ROOM-OK.
+000905     MOVE    "N"     TO  ROOM-FOUND.
+000906     PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+000907         IF  ROOM-NUM (ROOM-IDX) = EX-RSVROOM
+000908             MOVE    "Y"     TO  ROOM-FOUND
+000909             IF  ROOM-TYPE (ROOM-IDX) NOT = EX-RSVTYPE
+000910                 MOVE "ROOM NUMBER DOES NOT MATCH REQUESTED TYPE."
+000911                                             TO  MSG-ERR
+000912                 MOVE    "N"     TO  ROOM-OK
+000913             END-IF
+000914         END-IF
+000915     END-PERFORM.
+000916     IF  ROOM-FOUND = "N"
+000917         MOVE "ROOM NUMBER DOES NOT EXIST." TO  MSG-ERR
+000918         MOVE    "N"     TO  ROOM-OK
+000919     END-IF.
+000920     IF  ROOM-OK = "Y"
+000921         PERFORM CHECK-ROOM-NOT-DOUBLE-BOOKED
+000922     END-IF.
+000923 VALIDATE-ROOM-NUMBER-EX.
+000924     EXIT.
+000925*
+000926 CHECK-ROOM-NOT-DOUBLE-BOOKED SECTION.
+000927*
+000928     PERFORM COMPUTE-NEW-STAY-RANGE.
+000929     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+000930         IF  RSV-ROOM (TBL-IDX) = EX-RSVROOM
+000931             PERFORM COMPUTE-EXISTING-STAY-RANGE
+000932             IF  NEW-ARR-JUL < EXIST-DEP-JUL
+000933                     AND NEW-DEP-JUL > EXIST-ARR-JUL
+000934                 MOVE "ROOM IS ALREADY BOOKED FOR THOSE DATES."
+000935                                             TO  MSG-ERR
+000936                 MOVE    "N"     TO  ROOM-OK
+000937             END-IF
+000938         END-IF
+000939     END-PERFORM.
+000940 CHECK-ROOM-NOT-DOUBLE-BOOKED-EX.
+000941     EXIT.
+000942*
+000943 COMPUTE-NEW-STAY-RANGE SECTION.
+000944*
+000945     MOVE    EX-RSVDATE (1:4)    TO  NEW-ARR-8 (1:4).
+000946     MOVE    EX-RSVDATE (6:2)    TO  NEW-ARR-8 (5:2).
+000947     MOVE    EX-RSVDATE (9:2)    TO  NEW-ARR-8 (7:2).
+000948     MOVE    EX-RSVSTAY          TO  NIGHTS.
+000949     COMPUTE NEW-ARR-JUL =
+000950                     FUNCTION INTEGER-OF-DATE(NEW-ARR-8).
+000951     COMPUTE NEW-DEP-JUL = NEW-ARR-JUL + NIGHTS.
+000952 COMPUTE-NEW-STAY-RANGE-EX.
+000953     EXIT.
+000954*
+000955 COMPUTE-EXISTING-STAY-RANGE SECTION.
+000956*
+000957     MOVE    RSV-DATE (TBL-IDX) (1:4)    TO  EXIST-ARR-8 (1:4).
+000958     MOVE    RSV-DATE (TBL-IDX) (6:2)    TO  EXIST-ARR-8 (5:2).
+000959     MOVE    RSV-DATE (TBL-IDX) (9:2)    TO  EXIST-ARR-8 (7:2).
+000960     MOVE    STAY-NUM (TBL-IDX)          TO  NIGHTS.
+000961     COMPUTE EXIST-ARR-JUL =
+000962                     FUNCTION INTEGER-OF-DATE(EXIST-ARR-8).
+000963     COMPUTE EXIST-DEP-JUL = EXIST-ARR-JUL + NIGHTS.
+000964 COMPUTE-EXISTING-STAY-RANGE-EX.
+000965     EXIT.
+000966*
+000967 RAISE-ERROR SECTION.
+000968*
+000969***  ROUTE THE FAILURE THROUGH THE DEMOMSG SHEET  ***
+000970*
+000971     MOVE    "E"         TO  MSG-SEVERITY.
+000972     MOVE    "DEMOMSG"   TO  POW-0001.
+000973     CALL    "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE
+000974      POW-0001 .
+000975 RAISE-ERROR-EX.
+000976     EXIT.
+000977 END PROGRAM "ADD-RESERVATION".
+000978 IDENTIFICATION DIVISION.
+000979 PROGRAM-ID. "CANCEL-RESERVATION".
+000980******************************************************************
+000981*        SHEET(ITEM) ===>    HOTEL
+000982*        EVENT       ===>    DEMO001 CANCEL SUBMIT
+000983******************************************************************
+000984*   LOOKS UP EX-RSVNUM, SETS DEL-IDX TO ITS ROW, REMOVES THAT
+000985*   ROW FROM THE RESERVATION TABLES AND FILE BY SHIFTING THE
+000986*   REMAINING ROWS UP, AND FREES THE ROOM BACK TO AVAILABLE.
+000987*
+000988 ENVIRONMENT DIVISION.
+000989 INPUT-OUTPUT SECTION.
+000990 FILE-CONTROL.
+000991     SELECT RESERVATION-FILE   ASSIGN TO  "RESVFILE"
+000992         ORGANIZATION IS INDEXED
+000993         ACCESS MODE  IS DYNAMIC
+000994         RECORD KEY   IS RSV-NUM-KEY
+000995         FILE STATUS  IS RSV-FILE-STATUS.
+000996 DATA        DIVISION.
+000997 FILE SECTION.
+000998 FD  RESERVATION-FILE.
+000999 01  RESERVATION-RECORD.
+001000     05  RSV-NUM-KEY         PIC X(09).
+001001     05  RSV-DATE-KEY        PIC X(10).
+001002     05  RSV-ROOM-KEY        PIC X(04).
+001003     05  RSV-NAME-KEY        PIC X(20).
+001004     05  RSV-TEL-KEY         PIC X(12).
+001005     05  RSV-STAY-KEY        PIC X(02).
+001006 WORKING-STORAGE SECTION.
+001007 77  RSV-FILE-STATUS         PIC X(02).
+001008 77  DEL-ROOM-TYPE        PIC X(02).
+001009 77  POW-0001                PIC X(14).
+001010 PROCEDURE   DIVISION.
+001011 MAIN                    SECTION.
+001012*
+001013***  LOCATE THE RESERVATION TO CANCEL  ***
+001014*
+001015     MOVE    -1      TO  DEL-IDX.
+001016     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001017         IF  RSV-NUM (TBL-IDX) = EX-RSVNUM
+001018             MOVE    TBL-IDX     TO  DEL-IDX
+001019         END-IF
+001020     END-PERFORM.
+001021*
+001022     IF  DEL-IDX = -1
+001023         MOVE "RESERVATION NUMBER NOT FOUND." TO  MSG-ERR
+001024         PERFORM RAISE-ERROR
+001025     ELSE
+001026         PERFORM FIND-ROOM-TYPE-FOR-DELETE
+001027         PERFORM DELETE-FROM-FILE
+001028         PERFORM SHIFT-RESERVATION-ROWS
+001029         PERFORM DECREMENT-ROOM-COUNT
+001030         CALL    "COMPUTE-ROOM-STATUS"
+001031     END-IF.
+001032*
+001033 MAIN-EX.
+001034     EXIT    PROGRAM.
+001035*
+001036 FIND-ROOM-TYPE-FOR-DELETE SECTION.
+001037*
+001038     MOVE    SPACES  TO  DEL-ROOM-TYPE.
+001039     PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001040         IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (DEL-IDX)
+001041             MOVE    ROOM-TYPE (ROOM-IDX)    TO  DEL-ROOM-TYPE
+001042         END-IF
+001043     END-PERFORM.
+001044 FIND-ROOM-TYPE-FOR-DELETE-EX.
+001045     EXIT.
+001046*
+001047 DELETE-FROM-FILE SECTION.
+001048*
+001049     OPEN    I-O     RESERVATION-FILE.
+001050     MOVE    EX-RSVNUM   TO  RSV-NUM-KEY.
+001051     DELETE  RESERVATION-FILE RECORD.
+001052     IF  RSV-FILE-STATUS NOT = "00"
+001053         MOVE "RESERVATION FILE DELETE FAILED -- NOT CANCELLED."
+001054                                             TO  MSG-ERR
+001055         PERFORM RAISE-ERROR
+001056     END-IF.
+001057     CLOSE   RESERVATION-FILE.
+001058 DELETE-FROM-FILE-EX.
+001059     EXIT.
+001060*
+001061 SHIFT-RESERVATION-ROWS SECTION.
+001062*
+001063     PERFORM VARYING TBL-IDX FROM DEL-IDX BY 1
+001064             UNTIL TBL-IDX >= RSV-COUNT
+001065         MOVE RSV-NUM    (TBL-IDX + 1) TO RSV-NUM    (TBL-IDX)
+001066         MOVE RSV-DATE   (TBL-IDX + 1) TO RSV-DATE   (TBL-IDX)
+001067         MOVE RSV-ROOM   (TBL-IDX + 1) TO RSV-ROOM   (TBL-IDX)
+001068         MOVE GUEST-NAME (TBL-IDX + 1) TO GUEST-NAME (TBL-IDX)
+001069         MOVE TEL-NUM    (TBL-IDX + 1) TO TEL-NUM    (TBL-IDX)
+001070         MOVE STAY-NUM   (TBL-IDX + 1) TO STAY-NUM   (TBL-IDX)
+001071     END-PERFORM.
+001072     MOVE SPACES TO RSV-NUM (RSV-COUNT)   RSV-DATE (RSV-COUNT)
+001073                    RSV-ROOM (RSV-COUNT)  GUEST-NAME (RSV-COUNT)
+001074                    TEL-NUM (RSV-COUNT)   STAY-NUM (RSV-COUNT).
+001075     SUBTRACT 1  FROM    RSV-COUNT.
+001076 SHIFT-RESERVATION-ROWS-EX.
+001077     EXIT.
+001078*
+001079 DECREMENT-ROOM-COUNT SECTION.
+001080*
+001081     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+001082         IF  ROOM-TYPE-CODE (TBL-IDX) = DEL-ROOM-TYPE
+001083             IF  ROOM-RSV-NUM (TBL-IDX) > 0
+001084                 SUBTRACT 1  FROM  ROOM-RSV-NUM (TBL-IDX)
+001085             END-IF
+001086         END-IF
+001087     END-PERFORM.
+001088 DECREMENT-ROOM-COUNT-EX.
+001089     EXIT.
+001090*
+001091 RAISE-ERROR SECTION.
+001092*
+001093***  ROUTE THE FAILURE THROUGH THE DEMOMSG SHEET  ***
+001094*
+001095     MOVE    "E"         TO  MSG-SEVERITY.
+001096     MOVE    "DEMOMSG"   TO  POW-0001.
+001097     CALL    "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE
+001098      POW-0001 .
+001099 RAISE-ERROR-EX.
+001100     EXIT.
+001101 END PROGRAM "CANCEL-RESERVATION".
+001102 IDENTIFICATION DIVISION.
+001103 PROGRAM-ID. "ROOM-OCCUPANCY-REPORT".
+001104******************************************************************
+001105*        SHEET(ITEM) ===>    HOTEL
+001106*        EVENT       ===>    PRINT ROOM OCCUPANCY REPORT
+001107******************************************************************
+001108*   PRINTS ONE LINE PER TYPE-INFORMATION ENTRY IN
+001109*   ROOM-INFORMATION-LIST (NAME, TOTAL, RESERVED, VACANT),
+001110*   INCLUDING THE "KE" TOTAL LINE, SO THE DESK CAN SEE WHAT IS
+001111*   SELLABLE TODAY WITHOUT READING WORKING-STORAGE.
+001112*
+001113 ENVIRONMENT DIVISION.
+001114 INPUT-OUTPUT SECTION.
+001115 FILE-CONTROL.
+001116     SELECT ROOM-REPORT-FILE   ASSIGN TO  "ROOMRPT"
+001117         ORGANIZATION IS LINE SEQUENTIAL.
+001118 DATA        DIVISION.
+001119 FILE SECTION.
+001120 FD  ROOM-REPORT-FILE.
+001121 01  REPORT-LINE                 PIC X(60).
+001122 WORKING-STORAGE SECTION.
+001123 77  VACANT                   PIC 9(04).
+001124 01  DETAIL-LINE.
+001125     05  D-TYPE               PIC X(02).
+001126     05  FILLER                  PIC X(02)   VALUE SPACES.
+001127     05  D-NAME               PIC X(16).
+001128     05  FILLER                  PIC X(02)   VALUE SPACES.
+001129     05  D-TOTAL              PIC ZZZ9.
+001130     05  FILLER                  PIC X(03)   VALUE SPACES.
+001131     05  D-RSVD               PIC ZZZ9.
+001132     05  FILLER                  PIC X(03)   VALUE SPACES.
+001133     05  D-VACANT             PIC ZZZ9.
+001134     05  FILLER                  PIC X(20)   VALUE SPACES.
+001135 PROCEDURE   DIVISION.
+001136 MAIN                    SECTION.
+001137*
+001138     OPEN    OUTPUT   ROOM-REPORT-FILE.
+001139     MOVE    "ROOM TYPE OCCUPANCY REPORT"    TO  REPORT-LINE.
+001140     WRITE   REPORT-LINE.
+001141     MOVE    "TYPE  NAME              TOTAL  RSVD  VACANT"
+001142                                     TO  REPORT-LINE.
+001143     WRITE   REPORT-LINE.
+001144     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+001145         MOVE    ROOM-TYPE-CODE (TBL-IDX)    TO  D-TYPE
+001146         MOVE    ROOM-TYPE-NAME (TBL-IDX)    TO  D-NAME
+001147         MOVE    ROOM-TOTAL-NUM (TBL-IDX)    TO  D-TOTAL
+001148         MOVE    ROOM-RSV-NUM   (TBL-IDX)    TO  D-RSVD
+001149         COMPUTE VACANT =
+001150             ROOM-TOTAL-NUM (TBL-IDX) - ROOM-RSV-NUM (TBL-IDX)
+001151         MOVE    VACANT   TO  D-VACANT
+001152         MOVE    DETAIL-LINE  TO  REPORT-LINE
+001153         WRITE   REPORT-LINE
+001154     END-PERFORM.
+001155     CLOSE   ROOM-REPORT-FILE.
+001156*
+001157 MAIN-EX.
+001158     EXIT    PROGRAM.
+001159 END PROGRAM "ROOM-OCCUPANCY-REPORT".
+001160 IDENTIFICATION DIVISION.
+001161 PROGRAM-ID. "RECONCILE-ROOM-COUNTS".
+001162******************************************************************
+001163*        SHEET(ITEM) ===>    HOTEL
+001164*        EVENT       ===>    STARTUP / ON-DEMAND RECONCILIATION
+001165******************************************************************
+001166*   COUNTS THE ACTUAL ROOM-TYPE ENTRIES IN ROOM-TABLE AND FLAGS,
+001167*   THROUGH MSG-ERR/DEMOMSG, ANY ROOM TYPE WHOSE ROOM-TOTAL-NUM
+001168*   IN ROOM-INFORMATION-LIST DOES NOT MATCH. THE "KE" ROW IS THE
+001169*   GRAND TOTAL, SO IT IS RECONCILED AGAINST ALL OCCUPIED ROWS
+001170*   OF ROOM-TABLE RATHER THAN A SINGLE ROOM-TYPE CODE.
+001171*
+001172 ENVIRONMENT DIVISION.
+001173 DATA        DIVISION.
+001174 WORKING-STORAGE SECTION.
+001175 77  ACTUAL-COUNT             PIC 9(04).
+001176 77  EXPECTED-ED              PIC ZZZ9.
+001177 77  ACTUAL-ED                PIC ZZZ9.
+001178 77  POW-0001                    PIC X(14).
+001179 PROCEDURE   DIVISION.
+001180 MAIN                    SECTION.
+001181*
+001182***  RAISE EACH MISMATCH AS ITS OWN CALL, INSIDE THE LOOP --   ***
+001183***  DEMOMSG LOGS EVERY CALL TO ITS AUDIT TRAIL FILE, SO       ***
+001184***  RAISING ONCE AFTER THE LOOP WOULD LEAVE MSG-ERR HOLDING   ***
+001185***  ONLY THE LAST TYPE ITERATED, SILENTLY DROPPING THE OTHERS ***
+001186*
+001187     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > 7
+001188         PERFORM COUNT-ACTUAL-ROOMS
+001189         IF  ACTUAL-COUNT NOT = ROOM-TOTAL-NUM (TBL-IDX)
+001190             PERFORM BUILD-MISMATCH-MESSAGE
+001191             PERFORM RAISE-MISMATCH
+001192         END-IF
+001193     END-PERFORM.
+001194*
+001195 MAIN-EX.
+001196     EXIT    PROGRAM.
+001197*
+001198 COUNT-ACTUAL-ROOMS SECTION.
+001199*
+001200     MOVE    ZERO    TO  ACTUAL-COUNT.
+001201     IF  ROOM-TYPE-CODE (TBL-IDX) = "KE"
+001202         PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001203             IF  ROOM-TYPE (ROOM-IDX) NOT = SPACES
+001204                 ADD 1   TO  ACTUAL-COUNT
+001205             END-IF
+001206         END-PERFORM
+001207     ELSE
+001208         PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001209             IF  ROOM-TYPE (ROOM-IDX) = ROOM-TYPE-CODE (TBL-IDX)
+001210                 ADD 1   TO  ACTUAL-COUNT
+001211             END-IF
+001212         END-PERFORM
+001213     END-IF.
+001214 COUNT-ACTUAL-ROOMS-EX.
+001215     EXIT.
+001216*
+001217 BUILD-MISMATCH-MESSAGE SECTION.
+001218*
+001219     MOVE    ROOM-TOTAL-NUM (TBL-IDX)    TO  EXPECTED-ED.
+001220     MOVE    ACTUAL-COUNT             TO  ACTUAL-ED.
+001221     STRING  "ROOM COUNT MISMATCH TYPE="  ROOM-TYPE-CODE (TBL-IDX)
+001222             " EXPECTED=" EXPECTED-ED  " ACTUAL=" ACTUAL-ED
+001223             DELIMITED BY SIZE   INTO  MSG-ERR.
+001224 BUILD-MISMATCH-MESSAGE-EX.
+001225     EXIT.
+001226*
+001227 RAISE-MISMATCH SECTION.
+001228*
+001229     MOVE    "E"         TO  MSG-SEVERITY.
+001230     MOVE    "DEMOMSG"   TO  POW-0001.
+001231     CALL    "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE
+001232      POW-0001 .
+001233 RAISE-MISMATCH-EX.
+001234     EXIT.
+001235 END PROGRAM "RECONCILE-ROOM-COUNTS".
+001236 IDENTIFICATION DIVISION.
+001237 PROGRAM-ID. "COMPUTE-ROOM-STATUS".
+001238******************************************************************
+001239*        SHEET(ITEM) ===>    HOTEL
+001240*        EVENT       ===>    STARTUP / ON-DEMAND STATUS REFRESH
+001241******************************************************************
+001242*   DERIVES EACH ROOM'S OCCUPIED/VACANT/TURN-DOWN STATUS FROM THE
+001243*   RESERVATION TABLES. A ROOM IS OCCUPIED WHEN TODAY FALLS ON OR
+001244*   AFTER ITS ARRIVAL DATE AND BEFORE ITS DEPARTURE DATE (ARRIVAL
+001245*   DATE PLUS STAY-NUM NIGHTS), TURN-DOWN WHEN TODAY IS THE
+001246*   DEPARTURE DATE, AND VACANT OTHERWISE.
+001247*
+001248 ENVIRONMENT DIVISION.
+001249 DATA        DIVISION.
+001250 WORKING-STORAGE SECTION.
+001251 77  TODAY-8                  PIC 9(08).
+001252 77  TODAY-JUL                PIC 9(07).
+001253 77  ARRIVE-8                 PIC 9(08).
+001254 77  ARR-JUL                PIC 9(07).
+001255 77  NIGHTS                   PIC 9(02).
+001256 77  DEPART-JUL               PIC 9(07).
+001257 PROCEDURE   DIVISION.
+001258 MAIN                    SECTION.
+001259*
+001260     ACCEPT  TODAY-8          FROM DATE YYYYMMDD.
+001261     COMPUTE TODAY-JUL = FUNCTION INTEGER-OF-DATE(TODAY-8).
+001262     PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001263         MOVE    "V"     TO  ROOM-STATUS (ROOM-IDX)
+001264     END-PERFORM.
+001265     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001266         PERFORM COMPUTE-DEPARTURE-JULIAN
+001267         PERFORM MARK-ROOM-STATUS
+001268     END-PERFORM.
+001269*
+001270 MAIN-EX.
+001271     EXIT    PROGRAM.
+001272*
+001273 COMPUTE-DEPARTURE-JULIAN SECTION.
+001274*
+001275     MOVE    RSV-DATE (TBL-IDX) (1:4)   TO  ARRIVE-8 (1:4).
+001276     MOVE    RSV-DATE (TBL-IDX) (6:2)   TO  ARRIVE-8 (5:2).
+001277     MOVE    RSV-DATE (TBL-IDX) (9:2)   TO  ARRIVE-8 (7:2).
+001278     MOVE    STAY-NUM (TBL-IDX)          TO  NIGHTS.
+001279     COMPUTE ARR-JUL = FUNCTION INTEGER-OF-DATE(ARRIVE-8).
+001280     COMPUTE DEPART-JUL = ARR-JUL + NIGHTS.
+001281 COMPUTE-DEPARTURE-JULIAN-EX.
+001282     EXIT.
+001283*
+001284 MARK-ROOM-STATUS SECTION.
+001285*
+001286     PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001287         IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (TBL-IDX)
+001288             IF  TODAY-JUL = DEPART-JUL
+001289                 MOVE    "T"     TO  ROOM-STATUS (ROOM-IDX)
+001290             ELSE
+001291                 IF  TODAY-JUL >= ARR-JUL
+001292                         AND TODAY-JUL < DEPART-JUL
+001293                     MOVE    "O"     TO  ROOM-STATUS (ROOM-IDX)
+001294                 END-IF
+001295             END-IF
+001296         END-IF
+001297     END-PERFORM.
+001298 MARK-ROOM-STATUS-EX.
+001299     EXIT.
+001300 END PROGRAM "COMPUTE-ROOM-STATUS".
+001301 IDENTIFICATION DIVISION.
+001302 PROGRAM-ID. "CHECKOUT-DUE-LIST".
+001303******************************************************************
+001304*        SHEET(ITEM) ===>    HOTEL
+001305*        EVENT       ===>    DAILY BATCH / PRINT CHECKOUT DUE LIST
+001306******************************************************************
+001307*   WRITES ONE LINE PER RESERVATION WHOSE DEPARTURE DATE (ARRIVAL
+001308*   DATE PLUS STAY-NUM NIGHTS) FALLS ON TODAY, SO THE FRONT DESK
+001309*   HAS A LIST OF ROOMS DUE BACK EACH MORNING.
+001310*
+001311 ENVIRONMENT DIVISION.
+001312 INPUT-OUTPUT SECTION.
+001313 FILE-CONTROL.
+001314     SELECT CHECKOUT-REPORT-FILE   ASSIGN TO  "CHKDUE"
+001315         ORGANIZATION IS LINE SEQUENTIAL.
+001316 DATA        DIVISION.
+001317 FILE SECTION.
+001318 FD  CHECKOUT-REPORT-FILE.
+001319 01  CHECKOUT-REPORT-LINE        PIC X(60).
+001320 WORKING-STORAGE SECTION.
+001321 77  TODAY-8                  PIC 9(08).
+001322 77  TODAY-JUL                PIC 9(07).
+001323 77  ARRIVE-8                 PIC 9(08).
+001324 77  ARR-JUL                PIC 9(07).
+001325 77  NIGHTS                   PIC 9(02).
+001326 77  DEPART-JUL               PIC 9(07).
+001327 01  DETAIL-LINE.
+001328     05  D-RSVNUM             PIC X(09).
+001329     05  FILLER                  PIC X(02)   VALUE SPACES.
+001330     05  D-ROOM               PIC X(04).
+001331     05  FILLER                  PIC X(02)   VALUE SPACES.
+001332     05  D-NAME               PIC X(20).
+001333     05  FILLER                  PIC X(02)   VALUE SPACES.
+001334     05  D-DATE               PIC X(10).
+001335     05  FILLER                  PIC X(11)   VALUE SPACES.
+001336 PROCEDURE   DIVISION.
+001337 MAIN                    SECTION.
+001338*
+001339     ACCEPT  TODAY-8          FROM DATE YYYYMMDD.
+001340     COMPUTE TODAY-JUL = FUNCTION INTEGER-OF-DATE(TODAY-8).
+001341     OPEN    OUTPUT  CHECKOUT-REPORT-FILE.
+001342     MOVE    "ROOMS DUE TO CHECK OUT TODAY"
+001343                                 TO  CHECKOUT-REPORT-LINE.
+001344     WRITE   CHECKOUT-REPORT-LINE.
+001345     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001346         PERFORM COMPUTE-DEPARTURE-JULIAN
+001347         IF  TODAY-JUL = DEPART-JUL
+001348             PERFORM WRITE-CHECKOUT-LINE
+001349         END-IF
+001350     END-PERFORM.
+001351     CLOSE   CHECKOUT-REPORT-FILE.
+001352*
+001353 MAIN-EX.
+001354     EXIT    PROGRAM.
+001355*
+001356 COMPUTE-DEPARTURE-JULIAN SECTION.
+001357*
+001358     MOVE    RSV-DATE (TBL-IDX) (1:4)   TO  ARRIVE-8 (1:4).
+001359     MOVE    RSV-DATE (TBL-IDX) (6:2)   TO  ARRIVE-8 (5:2).
+001360     MOVE    RSV-DATE (TBL-IDX) (9:2)   TO  ARRIVE-8 (7:2).
+001361     MOVE    STAY-NUM (TBL-IDX)          TO  NIGHTS.
+001362     COMPUTE ARR-JUL = FUNCTION INTEGER-OF-DATE(ARRIVE-8).
+001363     COMPUTE DEPART-JUL = ARR-JUL + NIGHTS.
+001364 COMPUTE-DEPARTURE-JULIAN-EX.
+001365     EXIT.
+001366*
+001367 WRITE-CHECKOUT-LINE SECTION.
+001368*
+001369     MOVE    RSV-NUM    (TBL-IDX)    TO  D-RSVNUM.
+001370     MOVE    RSV-ROOM   (TBL-IDX)    TO  D-ROOM.
+001371     MOVE    GUEST-NAME (TBL-IDX)    TO  D-NAME.
+001372     MOVE    RSV-DATE   (TBL-IDX)    TO  D-DATE.
+001373     MOVE    DETAIL-LINE          TO  CHECKOUT-REPORT-LINE.
+001374     WRITE   CHECKOUT-REPORT-LINE.
+001375 WRITE-CHECKOUT-LINE-EX.
+001376     EXIT.
+001377 END PROGRAM "CHECKOUT-DUE-LIST".
+001378 IDENTIFICATION DIVISION.
+001379 PROGRAM-ID. "HOTEL-START".
+001380******************************************************************
+001381*        SHEET(ITEM) ===>    HOTEL
+001382*        EVENT       ===>    SHEET START
+001383******************************************************************
+001384*   STARTUP DATA-INTEGRITY CHECK: VERIFIES THE SIX RESERVATION
+001385*   OCCURS-100 LISTS (RSV-DATE/RSV-NUM/RSV-ROOM/GUEST-NAME/
+001386*   TEL-NUM/STAY-NUM) ARE ALL FILLED IN THROUGH RSV-COUNT AND
+001387*   THAT EVERY BOOKED RSV-ROOM STILL EXISTS IN ROOM-TABLE.
+001388*   RSV-SW IS SET TO "OK" WHEN CONSISTENT, OR "NG" OTHERWISE --
+001389*   ADD-RESERVATION REFUSES NEW BOOKINGS WHILE RSV-SW = "NG".
+001390*
+001391 ENVIRONMENT DIVISION.
+001392 DATA        DIVISION.
+001393 WORKING-STORAGE SECTION.
+001394 77  ROOM-FOUND           PIC X(01).
+001395 77  POW-0001                PIC X(14).
+001396 PROCEDURE DIVISION.
+001397 MAIN                    SECTION.
+001398*
+001399     MOVE    "OK"    TO  RSV-SW.
+001400     PERFORM CHECK-ROW-COMPLETENESS.
+001401     IF  RSV-SW = "OK"
+001402         PERFORM CHECK-ROOM-LINKS
+001403     END-IF.
+001404     IF  RSV-SW NOT = "OK"
+001405         PERFORM RAISE-INTEGRITY-ERROR
+001406     END-IF.
+001407*
+001408 MAIN-EX.
+001409     EXIT    PROGRAM.
+001410*
+001411 CHECK-ROW-COMPLETENESS SECTION.
+001412*
+001413     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001414         IF  RSV-DATE (TBL-IDX)   = SPACES
+001415          OR RSV-NUM  (TBL-IDX)   = SPACES
+001416          OR RSV-ROOM (TBL-IDX)   = SPACES
+001417          OR GUEST-NAME (TBL-IDX) = SPACES
+001418          OR TEL-NUM  (TBL-IDX)   = SPACES
+001419          OR STAY-NUM (TBL-IDX)   = SPACES
+001420             MOVE "RESERVATION TABLES ARE OUT OF SYNC."
+001421                 TO  MSG-ERR
+001422             MOVE    "NG"    TO  RSV-SW
+001423         END-IF
+001424     END-PERFORM.
+001425 CHECK-ROW-COMPLETENESS-EX.
+001426     EXIT.
+001427*
+001428 CHECK-ROOM-LINKS SECTION.
+001429*
+001430     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001431         MOVE    "N"     TO  ROOM-FOUND
+001432         PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001433             IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (TBL-IDX)
+001434                 MOVE    "Y"     TO  ROOM-FOUND
+001435             END-IF
+001436         END-PERFORM
+001437         IF  ROOM-FOUND = "N"
+001438             MOVE "RESERVED ROOM NOT FOUND IN ROOM-TABLE."
+001439                 TO  MSG-ERR
+001440             MOVE    "NG"    TO  RSV-SW
+001441         END-IF
+001442     END-PERFORM.
+001443 CHECK-ROOM-LINKS-EX.
+001444     EXIT.
+001445*
+001446 RAISE-INTEGRITY-ERROR SECTION.
+001447*
+001448     MOVE    "E"         TO  MSG-SEVERITY.
+001449     MOVE    "DEMOMSG"   TO  POW-0001.
+001450     CALL    "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE
+001451      POW-0001 .
+001452 RAISE-INTEGRITY-ERROR-EX.
+001453     EXIT.
+001454 END PROGRAM "HOTEL-START".
+001455 IDENTIFICATION DIVISION.
+001456 PROGRAM-ID. "EXPORT-RESERVATIONS".
+001457******************************************************************
+001458*        SHEET(ITEM) ===>    HOTEL
+001459*        EVENT       ===>    NIGHTLY BATCH / ACCOUNTING-PMS EXPORT
+001460******************************************************************
+001461*   WRITES ONE FIXED-WIDTH RECORD PER RESERVATION, IN EX-AREA
+001462*   FIELD ORDER (RSV-NUM, RSV-DATE, RSV-ROOM, ROOM TYPE,
+001463*   GUEST-NAME, TEL-NUM, STAY-NUM), FOR THE NIGHTLY ACCOUNTING/
+001464*   PMS FEED. ROOM TYPE IS NOT KEPT PER RESERVATION ROW, SO IT
+001465*   IS LOOKED UP FROM ROOM-TABLE BY RSV-ROOM.
+001466*
+001467 ENVIRONMENT DIVISION.
+001468 INPUT-OUTPUT SECTION.
+001469 FILE-CONTROL.
+001470     SELECT EXPORT-FILE   ASSIGN TO  "RSVEXP"
+001471         ORGANIZATION IS LINE SEQUENTIAL.
+001472 DATA        DIVISION.
+001473 FILE SECTION.
+001474 FD  EXPORT-FILE.
+001475 01  EXPORT-RECORD.
+001476     05  EXP-RSV-NUM         PIC X(09).
+001477     05  EXP-RSV-DATE        PIC X(10).
+001478     05  EXP-RSV-ROOM        PIC X(04).
+001479     05  EXP-RSV-TYPE        PIC X(02).
+001480     05  EXP-RSV-NAME        PIC X(20).
+001481     05  EXP-RSV-TEL         PIC X(12).
+001482     05  EXP-RSV-STAY        PIC X(02).
+001483 WORKING-STORAGE SECTION.
+001484 77  EXP-TYPE             PIC X(02).
+001485 PROCEDURE   DIVISION.
+001486 MAIN                    SECTION.
+001487*
+001488     OPEN    OUTPUT  EXPORT-FILE.
+001489     PERFORM VARYING TBL-IDX FROM 1 BY 1 UNTIL TBL-IDX > RSV-COUNT
+001490         PERFORM LOOK-UP-ROOM-TYPE
+001491         MOVE    RSV-NUM    (TBL-IDX)    TO  EXP-RSV-NUM
+001492         MOVE    RSV-DATE   (TBL-IDX)    TO  EXP-RSV-DATE
+001493         MOVE    RSV-ROOM   (TBL-IDX)    TO  EXP-RSV-ROOM
+001494         MOVE    EXP-TYPE             TO  EXP-RSV-TYPE
+001495         MOVE    GUEST-NAME (TBL-IDX)    TO  EXP-RSV-NAME
+001496         MOVE    TEL-NUM    (TBL-IDX)    TO  EXP-RSV-TEL
+001497         MOVE    STAY-NUM   (TBL-IDX)    TO  EXP-RSV-STAY
+001498         WRITE   EXPORT-RECORD
+001499     END-PERFORM.
+001500     CLOSE   EXPORT-FILE.
+001501*
+001502 MAIN-EX.
+001503     EXIT    PROGRAM.
+001504*
+001505 LOOK-UP-ROOM-TYPE SECTION.
+001506*
+001507     MOVE    SPACES  TO  EXP-TYPE.
+001508     PERFORM VARYING ROOM-IDX FROM 1 BY 1 UNTIL ROOM-IDX > 120
+001509         IF  ROOM-NUM (ROOM-IDX) = RSV-ROOM (TBL-IDX)
+001510             MOVE    ROOM-TYPE (ROOM-IDX)    TO  EXP-TYPE
+001511         END-IF
+001512     END-PERFORM.
+001513 LOOK-UP-ROOM-TYPE-EX.
+001514     EXIT.
+001515 END PROGRAM "EXPORT-RESERVATIONS".
+001516 IDENTIFICATION DIVISION.
+001517 PROGRAM-ID. "PUSH1-CLICK".
+001518 ENVIRONMENT DIVISION.
+001519 DATA        DIVISION.
+001520 WORKING-STORAGE SECTION.
+001521 77 POW-0001 PIC X(14) .
+001522 PROCEDURE   DIVISION.
+001523******************************************************************
+001524 MAIN                    SECTION.
+001525******************************************************************
+001526*
+001527      MOVE  "DEMO001"  TO POW-0001.
+001528      CALL "XPOWCSOPENSHEET"  USING BY VALUE HOTEL BY REFERENCE
+001529      POW-0001 .
+001530*
+001531 MAIN-EX.
+001532     EXIT    PROGRAM.
+001533 END PROGRAM "PUSH1-CLICK".
+001534 IDENTIFICATION DIVISION.
+001535 PROGRAM-ID. "PUSH2-CLICK".
+001536 ENVIRONMENT DIVISION.
+001537 DATA        DIVISION.
+001538 WORKING-STORAGE SECTION.
+001539 77 POW-0001 PIC X(14) .
+001540 PROCEDURE   DIVISION.
+001541******************************************************************
+001542 MAIN                    SECTION.
+001543******************************************************************
+001544*
+001545      MOVE  "HOTEL"  TO POW-0001.
+001546      CALL "XPOWCSCLOSESHEET"  USING BY VALUE HOTEL BY REFERENCE
+001547      POW-0001 .
+001548*
+001549 MAIN-EX.
+001550     EXIT    PROGRAM.
+001551 END PROGRAM "PUSH2-CLICK".
+001552 END PROGRAM "HOTEL".
