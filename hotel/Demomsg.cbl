@@ -27,6 +27,10 @@
 000027*
 000028     03  MESSAGE-AREA.
 000029         05  MSG-ERR         PIC X(80).
+000029         05  MSG-SEVERITY    PIC X(01).
+000029*            "I" = INFO, "W" = WARNING, "E" = ERROR
+000029         05  MSG-TIMESTAMP   PIC X(14).
+000029*            YYYYMMDDHHMMSS, STAMPED BY DEMOMSG-OPENED
 000030*
 000031     03  SWITCH-AREA.
 000032         05  RSV-SW          PIC X(02).
@@ -35,6 +39,7 @@
 000035     03  INDEX-AREA.
 000036         05  DEL-IDX         PIC S9(04)  COMP-5.
 000037         05  TBL-IDX         PIC S9(04)  COMP-5.
+000037         05  RSV-COUNT       PIC S9(04)  COMP-5.
 000038*
 000039     03  ROOM-INFORMATION-LIST.
 000040         05  TYPE-INFORMATION    OCCURS  7   TIMES.
@@ -77,6 +82,11 @@
 000077         05  STAY-NUM    PIC X(02)   OCCURS  100 TIMES
 000078                                     INDEXED BY  CNT-IDX.
 000079*
+000079     03  ROOM-STATUS-LIST.
+000079         05  ROOM-STATUS PIC X(01)   OCCURS  120 TIMES.
+000079*            "O" = OCCUPIED, "V" = VACANT, "T" = TURN-DOWN
+000079*            (GUEST IS DUE TO CHECK OUT TODAY)
+000079*
 000080 01 POWER--HPOWOBJS-DEMOMSG IS GLOBAL IS EXTERNAL.
 000081   02 POWER--HPOWOBJ--DEMOMSG.
 000081     03 DEMOMSG PIC S9(9) COMP-5.
@@ -120,42 +130,100 @@
 000112 IDENTIFICATION DIVISION.
 000113 PROGRAM-ID. "DEMOMSG-OPENED".
 000114 ENVIRONMENT DIVISION.
-000115 DATA        DIVISION.
-000115 WORKING-STORAGE SECTION.
-000115 77 POW-0001 PIC X(256) .
-000116 PROCEDURE   DIVISION.
-000117******************************************************************
-000118 MAIN                SECTION.
-000119******************************************************************
-000120*
-000121     MOVE  MSG-ERR  TO POW-0001.
-000121     CALL  "_XPOWCWSETTEXT"  USING BY VALUE MSG  BY REFERENCE
-000121      POW-0001 .
-000122*
-000123 MAIN-EX.
-000124     EXIT    PROGRAM.
-000125 END PROGRAM "DEMOMSG-OPENED".
-000126 IDENTIFICATION DIVISION.
-000127 PROGRAM-ID. "DEMOMSG-START".
-000128 PROCEDURE DIVISION.
-000129     EXIT PROGRAM.
-000130 END PROGRAM "DEMOMSG-START".
-000131 IDENTIFICATION DIVISION.
-000132 PROGRAM-ID. "PUSHOK-CLICK".
-000133 ENVIRONMENT DIVISION.
-000134 DATA        DIVISION.
-000134 WORKING-STORAGE SECTION.
-000134 77 POW-0001 PIC X(14) .
+000115 INPUT-OUTPUT SECTION.
+000116 FILE-CONTROL.
+000117     SELECT MESSAGE-LOG-FILE   ASSIGN TO  "MSGLOG"
+000118         ORGANIZATION IS LINE SEQUENTIAL
+000119         FILE STATUS  IS LOG-STATUS.
+000120 DATA        DIVISION.
+000121 FILE SECTION.
+000122 FD  MESSAGE-LOG-FILE.
+000123 01  MESSAGE-LOG-LINE        PIC X(100).
+000124 WORKING-STORAGE SECTION.
+000125 77 POW-0001 PIC X(256) .
+000126 77 LOG-STATUS            PIC X(02).
+000127 77 TS-DATE8              PIC 9(08).
+000128 77 TS-TIME8              PIC 9(08).
+000129 01 LOG-DETAIL.
+000130     05  LOG-TIMESTAMP    PIC X(14).
+000131     05  FILLER              PIC X(02)   VALUE SPACES.
+000132     05  LOG-SEVERITY     PIC X(01).
+000133     05  FILLER              PIC X(02)   VALUE SPACES.
+000134     05  LOG-MSG          PIC X(80).
 000135 PROCEDURE   DIVISION.
 000136******************************************************************
 000137 MAIN                SECTION.
 000138******************************************************************
 000139*
-000140     MOVE  "DEMOMSG"  TO POW-0001.
-000140     CALL    "_XPOWCSCLOSESHEET"  USING BY VALUE DEMOMSG
-000140      BY REFERENCE POW-0001 .
-000141*
-000142 MAIN-EX.
-000143     EXIT    PROGRAM.
-000144 END PROGRAM "PUSHOK-CLICK".
-000145 END PROGRAM "DEMOMSG".
+000140     PERFORM STAMP-MESSAGE.
+000141     MOVE  MSG-ERR  TO POW-0001.
+000142     CALL  "_XPOWCWSETTEXT"  USING BY VALUE MSG  BY REFERENCE
+000143      POW-0001 .
+000144     PERFORM LOG-MESSAGE.
+000145*
+000146 MAIN-EX.
+000147     EXIT    PROGRAM.
+000148*
+000149 STAMP-MESSAGE SECTION.
+000150*
+000151***  TIME-STAMP EVERY ROUTED MESSAGE FOR THE AUDIT TRAIL  ***
+000152*
+000153     IF  MSG-SEVERITY = SPACES
+000154         MOVE    "E"     TO  MSG-SEVERITY
+000155     END-IF.
+000156     ACCEPT   TS-DATE8     FROM DATE YYYYMMDD.
+000157     ACCEPT   TS-TIME8     FROM TIME.
+000158     MOVE     TS-DATE8             TO  MSG-TIMESTAMP (1:8).
+000159     MOVE     TS-TIME8 (1:6)       TO  MSG-TIMESTAMP (9:6).
+000160 STAMP-MESSAGE-EX.
+000161     EXIT.
+000162*
+000163 LOG-MESSAGE SECTION.
+000164*
+000165***  APPEND EVERY MESSAGE TO THE MESSAGE-LOG AUDIT TRAIL FILE  ***
+000166*
+000167     OPEN    EXTEND  MESSAGE-LOG-FILE.
+000168     IF  LOG-STATUS = "35"
+000169         OPEN    OUTPUT  MESSAGE-LOG-FILE
+000170     END-IF.
+000171     MOVE    MSG-TIMESTAMP   TO  LOG-TIMESTAMP.
+000172     MOVE    MSG-SEVERITY    TO  LOG-SEVERITY.
+000173     MOVE    MSG-ERR         TO  LOG-MSG.
+000174     MOVE    LOG-DETAIL   TO  MESSAGE-LOG-LINE.
+000175     WRITE   MESSAGE-LOG-LINE.
+000176     IF  LOG-STATUS NOT = "00"
+000177         MOVE    "E"     TO  MSG-SEVERITY
+000178         STRING  "AUDIT LOG WRITE FAILED, STATUS=" LOG-STATUS
+000179                 DELIMITED BY SIZE   INTO  MSG-ERR
+000180         MOVE    MSG-ERR     TO  POW-0001
+000181         CALL    "_XPOWCWSETTEXT"  USING BY VALUE MSG
+000182          BY REFERENCE POW-0001
+000183     END-IF.
+000184     CLOSE   MESSAGE-LOG-FILE.
+000185 LOG-MESSAGE-EX.
+000186     EXIT.
+000187 END PROGRAM "DEMOMSG-OPENED".
+000188 IDENTIFICATION DIVISION.
+000189 PROGRAM-ID. "DEMOMSG-START".
+000190 PROCEDURE DIVISION.
+000191     EXIT PROGRAM.
+000192 END PROGRAM "DEMOMSG-START".
+000193 IDENTIFICATION DIVISION.
+000194 PROGRAM-ID. "PUSHOK-CLICK".
+000195 ENVIRONMENT DIVISION.
+000196 DATA        DIVISION.
+000197 WORKING-STORAGE SECTION.
+000198 77 POW-0001 PIC X(14) .
+000199 PROCEDURE   DIVISION.
+000200******************************************************************
+000201 MAIN                SECTION.
+000202******************************************************************
+000203*
+000204     MOVE  "DEMOMSG"  TO POW-0001.
+000205     CALL    "_XPOWCSCLOSESHEET"  USING BY VALUE DEMOMSG
+000206      BY REFERENCE POW-0001 .
+000207*
+000208 MAIN-EX.
+000209     EXIT    PROGRAM.
+000210 END PROGRAM "PUSHOK-CLICK".
+000211 END PROGRAM "DEMOMSG".
